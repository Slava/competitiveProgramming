@@ -1,50 +1,195 @@
-       IDENTIFICATION DIVISION.
-          PROGRAM-ID. SOLUTION.
-
-          DATA DIVISION.
-          WORKING-STORAGE SECTION.
-          01 A        PIC 9(7).
-          01 B        PIC 9(7).
-          01 C        PIC 9(7).
-          01 WAS      PIC 9(7).
-          01 TWO      PIC 9(7) VALUE 2.
-          01 STR      PIC X(10).
-
-          PROCEDURE DIVISION.
-            ACCEPT STR
-            MOVE STR TO A
-            MOVE 0 TO WAS
-            MOVE 29 TO B
-            PERFORM 30 TIMES
-                MOVE 1 TO C
-                PERFORM B TIMES
-                    MULTIPLY C BY TWO GIVING C
-                END-PERFORM
-                SUBTRACT 1 FROM B GIVING B
-                IF A >= C THEN
-                    DISPLAY 1 WITH NO ADVANCING
-                    SUBTRACT A FROM C GIVING A
-                    MOVE 1 TO WAS
-                ELSE
-                    IF WAS > 0 THEN
-                        DISPLAY 0 WITH NO ADVANCING
-                    END-IF
-                END-IF
-            END-PERFORM
-            DISPLAY ""
-            STOP RUN.
-
-
-
-
-// lang: Cobol
-// memory: 1300 KB
-// author: imslavko
-// submit_date: Feb 22, 2012 7:52:52 PM
-// contest: 153
-// link: /contest/153/submission/1217031
-// time: 30 ms
-// verdict: Accepted
-// problem: 153B - Binary notation
-// ID: 1217031
-// downloaded by very stupid script
+    10 IDENTIFICATION DIVISION.
+    20 PROGRAM-ID.     BIN153B.
+    30 AUTHOR.         S. KOVALENKO.
+    40 INSTALLATION.   RECONCILIATION BATCH.
+    50 DATE-WRITTEN.   FEB 2012.
+    60 DATE-COMPILED.
+    70*================================================================
+    80* MODIFICATION HISTORY
+    90*----------------------------------------------------------------
+   100* 2012-02-22 SK  ORIGINAL BINARY-NOTATION CONSOLE SOLUTION (153B).
+   110*                ALWAYS ENCODED A FIXED 30-BIT WIDTH.
+   120* 2026-08-09 SK  BIT WIDTH IS NOW A SECOND OPERATOR INPUT (STORED
+   130*                IN WS-WIDTH) INSTEAD OF BEING WIRED TO 30, SO A
+   140*                SMALL CODE DOES NOT COME BACK PADDED WITH
+   150*                LEADING ZEROS. LOOP RE-CAST AS A PERFORM
+   160*                VARYING OVER A PARAGRAPH RATHER THAN THE
+   170*                ORIGINAL NESTED DOUBLING LOOP.
+   180* 2026-08-09 SK  NOW APPENDS A RUN JOURNAL ENTRY (JRNLOG) SO
+   190*                MONTH-END AUDIT CAN SEE THE VALUE, WIDTH AND
+   200*                RESULTING BIT STRING FOR EVERY RUN.
+   210* 2026-08-09 SK  NOW CHECKS BOTH OPERATOR-KEYED FIELDS FOR
+   220*                NUMERIC CONTENT BEFORE USING THEM, SO A BAD
+   230*                KEYSTROKE IS REJECTED WITH A MESSAGE INSTEAD
+   240*                OF ENCODING GARBAGE.
+   250* 2026-08-09 SK  NOW PRINTS A NAMED-FLAG LEGEND (FLAGLEG)
+   260*                ALONGSIDE THE RAW BIT STRING, SHOWING WHICH OF
+   270*                THE 30 NAMED BUSINESS FLAGS CAME UP SET.
+   280* 2026-08-09 SK  WIDTH IS NOW REJECTED OUTRIGHT ABOVE 30 INSTEAD
+   290*                OF BEING ACCEPTED AND OVERRUNNING THE 30-BYTE
+   300*                RESULT STRING AND FLAG TABLE.
+   310* 2026-08-09 SK  MOVED THE BIT-ENCODING ARITHMETIC OUT TO A
+   320*                CALLABLE MODULE (BITENCS) SO EODDRV CAN RUN A
+   330*                VALUE THROUGH THE SAME ENCODER THIS PROGRAM
+   340*                USES WHEN BUILDING THE CONSOLIDATED END-OF-DAY
+   350*                REPORT.
+   360*================================================================
+   370 ENVIRONMENT DIVISION.
+   380 CONFIGURATION SECTION.
+   390 SOURCE-COMPUTER.    IBM-370.
+   400 OBJECT-COMPUTER.    IBM-370.
+   410 INPUT-OUTPUT SECTION.
+   420 FILE-CONTROL.
+   430     SELECT JOURNAL-FILE ASSIGN TO JRNLOG
+   440            ORGANIZATION IS LINE SEQUENTIAL.
+   450*
+   460 DATA DIVISION.
+   470 FILE SECTION.
+   480 FD  JOURNAL-FILE
+   490     RECORD CONTAINS 117 CHARACTERS.
+   500     COPY JRNLREC.
+   510*
+   520 WORKING-STORAGE SECTION.
+   530*----------------------------------------------------------------
+   540* OPERATOR INPUT
+   550*----------------------------------------------------------------
+   560 01  STR                         PIC X(10).
+   570*----------------------------------------------------------------
+   580* WORK FIELDS
+   590*----------------------------------------------------------------
+   600 01  A                           PIC 9(10).
+   610 01  WS-WIDTH                    PIC 9(02)  COMP.
+   620 01  WS-VALID-INPUT-SWITCH       PIC X(01)  VALUE 'Y'.
+   630     88  WS-INPUT-IS-VALID                  VALUE 'Y'.
+   640 01  WS-STR-LEN                  PIC 9(02)  COMP.
+   650*----------------------------------------------------------------
+   660* JOURNAL WORK FIELDS
+   670*----------------------------------------------------------------
+   680 01  WS-RESULT-STRING            PIC X(30).
+   690 01  WS-RUN-DATE                 PIC 9(08).
+   700 01  WS-RUN-TIME                 PIC 9(08).
+   710 01  WS-WIDTH-D                  PIC 9(02).
+   720*----------------------------------------------------------------
+   730* NAMED-FLAG LEGEND WORK FIELDS
+   740*----------------------------------------------------------------
+   750     COPY FLAGLEG.
+   760 01  WS-BIT-TABLE.
+   770     05  WS-BIT-VALUE            PIC X(01)  OCCURS 30 TIMES.
+   780 01  WS-LEGEND-IDX               PIC 9(02)  COMP.
+   790*
+   800 PROCEDURE DIVISION.
+   810*================================================================
+   820 0000-MAINLINE.
+   830*================================================================
+   840     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+   850     IF WS-INPUT-IS-VALID
+   860         CALL 'BITENCS' USING A, WS-WIDTH, WS-RESULT-STRING,
+   870             WS-BIT-TABLE
+   880         PERFORM 3010-DISPLAY-RESULT THRU 3010-EXIT
+   890     END-IF.
+   900     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+   910     GO TO 9999-EXIT.
+   920*================================================================
+   930 1000-INITIALIZE.
+   940*================================================================
+   950     OPEN EXTEND JOURNAL-FILE.
+   960     MOVE SPACES TO WS-RESULT-STRING.
+   970     PERFORM 1050-CLEAR-BIT-TABLE THRU 1050-EXIT
+   980         VARYING WS-LEGEND-IDX FROM 1 BY 1
+   990         UNTIL WS-LEGEND-IDX > 30.
+  1000     ACCEPT STR.
+  1010     MOVE 0 TO WS-STR-LEN.
+  1020     INSPECT STR TALLYING WS-STR-LEN FOR CHARACTERS
+  1030         BEFORE INITIAL SPACE.
+  1040     IF WS-STR-LEN = 0 OR STR(1:WS-STR-LEN) NOT NUMERIC
+  1050         DISPLAY "VALUE MUST BE NUMERIC - RUN REJECTED"
+  1060         MOVE 'N' TO WS-VALID-INPUT-SWITCH
+  1070     ELSE
+  1080         MOVE STR TO A
+  1090     END-IF.
+  1100     ACCEPT STR.
+  1110     MOVE 0 TO WS-STR-LEN.
+  1120     INSPECT STR TALLYING WS-STR-LEN FOR CHARACTERS
+  1130         BEFORE INITIAL SPACE.
+  1140     IF WS-STR-LEN = 0 OR STR(1:WS-STR-LEN) NOT NUMERIC
+  1150         DISPLAY "WIDTH MUST BE NUMERIC - RUN REJECTED"
+  1160         MOVE 'N' TO WS-VALID-INPUT-SWITCH
+  1170     ELSE
+  1180         MOVE STR TO WS-WIDTH
+  1190         IF WS-WIDTH = 0
+  1200             MOVE 1 TO WS-WIDTH
+  1210         END-IF
+  1220         IF WS-WIDTH > 30
+  1230             DISPLAY "WIDTH MUST NOT EXCEED 30 - RUN REJECTED"
+  1240             MOVE 'N' TO WS-VALID-INPUT-SWITCH
+  1250         END-IF
+  1260     END-IF.
+  1270 1000-EXIT.
+  1280     EXIT.
+  1290*================================================================
+  1300 1050-CLEAR-BIT-TABLE.
+  1310*================================================================
+  1320     MOVE '0' TO WS-BIT-VALUE(WS-LEGEND-IDX).
+  1330 1050-EXIT.
+  1340     EXIT.
+  1350*================================================================
+  1360 3010-DISPLAY-RESULT.
+  1370*================================================================
+  1380     DISPLAY WS-RESULT-STRING WITH NO ADVANCING.
+  1390 3010-EXIT.
+  1400     EXIT.
+  1410*================================================================
+  1420 8000-TERMINATE.
+  1430*================================================================
+  1440     DISPLAY "".
+  1450     IF WS-INPUT-IS-VALID
+  1460         PERFORM 8050-PRINT-FLAG-LEGEND THRU 8050-EXIT
+  1470             VARYING WS-LEGEND-IDX FROM 1 BY 1
+  1480             UNTIL WS-LEGEND-IDX > 30
+  1490     END-IF.
+  1500     PERFORM 8100-WRITE-JOURNAL THRU 8100-EXIT.
+  1510     CLOSE JOURNAL-FILE.
+  1520 8000-EXIT.
+  1530     EXIT.
+  1540*================================================================
+  1550 8050-PRINT-FLAG-LEGEND.
+  1560*================================================================
+  1570     IF WS-BIT-VALUE(WS-LEGEND-IDX) = '1'
+  1580         DISPLAY "FLAG SET: " FLAG-NAME(WS-LEGEND-IDX)
+  1590     END-IF.
+  1600 8050-EXIT.
+  1610     EXIT.
+  1620*================================================================
+  1630 8100-WRITE-JOURNAL.
+  1640*================================================================
+  1650     MOVE SPACES TO JRNL-RECORD.
+  1660     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+  1670     ACCEPT WS-RUN-TIME FROM TIME.
+  1680     MOVE WS-RUN-DATE TO JRNL-RUN-DATE.
+  1690     MOVE WS-RUN-TIME TO JRNL-RUN-TIME.
+  1700     MOVE 'BIN153B' TO JRNL-PROGRAM-ID.
+  1710     MOVE SPACES TO JRNL-INPUT-SUMMARY.
+  1720     MOVE SPACES TO JRNL-RESULT-SUMMARY.
+  1730     IF WS-INPUT-IS-VALID
+  1740         MOVE WS-WIDTH TO WS-WIDTH-D
+  1750         STRING 'VALUE=' DELIMITED BY SIZE
+  1760                A DELIMITED BY SIZE
+  1770                ' WIDTH=' DELIMITED BY SIZE
+  1780                WS-WIDTH-D DELIMITED BY SIZE
+  1790             INTO JRNL-INPUT-SUMMARY
+  1800         STRING 'BITS=' DELIMITED BY SIZE
+  1810                WS-RESULT-STRING DELIMITED BY SIZE
+  1820             INTO JRNL-RESULT-SUMMARY
+  1830     ELSE
+  1840         MOVE 'NON-NUMERIC OPERATOR INPUT REJECTED'
+  1850             TO JRNL-INPUT-SUMMARY
+  1860         MOVE 'RUN ABORTED - NO BITS PRODUCED'
+  1870             TO JRNL-RESULT-SUMMARY
+  1880     END-IF.
+  1890     WRITE JRNL-RECORD.
+  1900 8100-EXIT.
+  1910     EXIT.
+  1920*================================================================
+  1930 9999-EXIT.
+  1940*================================================================
+  1950     STOP RUN.
