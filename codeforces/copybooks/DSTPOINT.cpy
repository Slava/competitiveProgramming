@@ -0,0 +1,17 @@
+      *================================================================
+      *  DSTPOINT.CPY
+      *
+      *  SITE-COORDINATE INPUT RECORD FOR THE DISTANCE SCAN. ONE
+      *  RECORD PER DELIVERY POINT; THE SITE COUNT IS DERIVED FROM
+      *  END OF FILE RATHER THAN BEING KEYED IN SEPARATELY.
+      *
+      *  2026-08-09 SK  SIGN IS CARRIED AS A SEPARATE TRAILING
+      *                 CHARACTER, THE SAME AS AMTPAIR, SO A NEGATIVE
+      *                 COORDINATE STAYS READABLE/WRITABLE IN THE
+      *                 HAND-MAINTAINED FLAT FILE.
+      *================================================================
+       01  DSTPOINT-RECORD.
+           05  DSTPOINT-X                  PIC S9(10)9
+                                            SIGN IS TRAILING SEPARATE.
+           05  DSTPOINT-Y                  PIC S9(10)9
+                                            SIGN IS TRAILING SEPARATE.
