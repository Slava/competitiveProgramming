@@ -0,0 +1,25 @@
+      *================================================================
+      *  AMTPAIR.CPY
+      *
+      *  AMOUNT-PAIR INPUT RECORD FOR THE A+B RECONCILIATION ADDER.
+      *  ONE RECORD PER PAIR OF AMOUNTS TO BE ADDED.
+      *
+      *  2026-08-09 SK  WIDENED TO SIGNED AMOUNTS SO A DEBIT (NEGATIVE)
+      *                 ADJUSTMENT CAN BE NETTED AGAINST A CREDIT IN
+      *                 ONE PASS. SIGN IS CARRIED AS A SEPARATE
+      *                 TRAILING CHARACTER SO THE FILE STAYS READABLE.
+      *================================================================
+       01  AMTPAIR-RECORD.
+           05  AMTPAIR-A                   PIC S9(10)V9
+                                            SIGN IS TRAILING SEPARATE.
+           05  AMTPAIR-B                   PIC S9(10)V9
+                                            SIGN IS TRAILING SEPARATE.
+      *----------------------------------------------------------------
+      *  RAW ALPHANUMERIC VIEW - USED ONLY TO COPY A REJECTED RECORD'S
+      *  ACTUAL BYTES VERBATIM ONTO THE EXCEPTION REPORT, SINCE A
+      *  MOVE OF THE NUMERIC VIEW WOULD ROUTE THROUGH THE NUMERIC
+      *  ENGINE AND LOSE WHATEVER MADE THE FIELD NOT NUMERIC.
+      *----------------------------------------------------------------
+       01  AMTPAIR-RAW REDEFINES AMTPAIR-RECORD.
+           05  AMTPAIR-RAW-A               PIC X(12).
+           05  AMTPAIR-RAW-B               PIC X(12).
