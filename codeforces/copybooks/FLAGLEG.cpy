@@ -0,0 +1,46 @@
+      *================================================================
+      *  FLAGLEG.CPY
+      *
+      *  NAMED-FLAG LEGEND FOR THE BINARY-NOTATION ENCODER (153B).
+      *  EACH BIT POSITION 00-29 OF THE ENCODED VALUE IS DEEMED TO
+      *  STAND FOR ONE BUSINESS CONDITION ON THE ACCOUNT OR
+      *  TRANSACTION BEING ENCODED. THE TABLE IS LOADED BY THE USUAL
+      *  FILLER/VALUE-AND-REDEFINES TRICK SO THE NAMES CAN BE SET AT
+      *  COMPILE TIME RATHER THAN BUILT UP WITH A STRING OF MOVEs.
+      *
+      *  BIT 00 IS THE LOW-ORDER (2**0) BIT, SO FLAG-NAME(1) IS THE
+      *  NAME FOR BIT 00, FLAG-NAME(2) IS BIT 01, AND SO ON.
+      *================================================================
+       01  FLAG-LEGEND-VALUES.
+           05  FILLER   PIC X(20)  VALUE 'ACCOUNT-FROZEN'.
+           05  FILLER   PIC X(20)  VALUE 'OVERDRAFT-APPROVED'.
+           05  FILLER   PIC X(20)  VALUE 'MANUAL-REVIEW-REQD'.
+           05  FILLER   PIC X(20)  VALUE 'HIGH-RISK-CUSTOMER'.
+           05  FILLER   PIC X(20)  VALUE 'DORMANT-ACCOUNT'.
+           05  FILLER   PIC X(20)  VALUE 'FOREIGN-CURRENCY'.
+           05  FILLER   PIC X(20)  VALUE 'JOINT-ACCOUNT'.
+           05  FILLER   PIC X(20)  VALUE 'MINOR-ACCT-HOLDER'.
+           05  FILLER   PIC X(20)  VALUE 'POA-ON-FILE'.
+           05  FILLER   PIC X(20)  VALUE 'COURT-ORDER-ON-FILE'.
+           05  FILLER   PIC X(20)  VALUE 'FRAUD-ALERT'.
+           05  FILLER   PIC X(20)  VALUE 'CREDIT-HOLD'.
+           05  FILLER   PIC X(20)  VALUE 'DEBIT-HOLD'.
+           05  FILLER   PIC X(20)  VALUE 'STMT-SUPPRESSED'.
+           05  FILLER   PIC X(20)  VALUE 'PAPERLESS-ELECTED'.
+           05  FILLER   PIC X(20)  VALUE 'AUTO-PAY-ENROLLED'.
+           05  FILLER   PIC X(20)  VALUE 'OVERDRAFT-PROTECTN'.
+           05  FILLER   PIC X(20)  VALUE 'PRIORITY-CUSTOMER'.
+           05  FILLER   PIC X(20)  VALUE 'EMPLOYEE-ACCOUNT'.
+           05  FILLER   PIC X(20)  VALUE 'TRUST-ACCOUNT'.
+           05  FILLER   PIC X(20)  VALUE 'ESCROW-ACCOUNT'.
+           05  FILLER   PIC X(20)  VALUE 'CLOSED-PEND-REVIEW'.
+           05  FILLER   PIC X(20)  VALUE 'NSF-HISTORY'.
+           05  FILLER   PIC X(20)  VALUE 'CHARGEBACK-PENDING'.
+           05  FILLER   PIC X(20)  VALUE 'WIRE-XFER-RESTRICT'.
+           05  FILLER   PIC X(20)  VALUE 'ACH-RESTRICTED'.
+           05  FILLER   PIC X(20)  VALUE 'INTL-WIRE-APPROVED'.
+           05  FILLER   PIC X(20)  VALUE 'LARGE-CASH-TXN'.
+           05  FILLER   PIC X(20)  VALUE 'REGULATORY-HOLD'.
+           05  FILLER   PIC X(20)  VALUE 'AUDIT-FLAG-RAISED'.
+       01  FLAG-LEGEND-TABLE REDEFINES FLAG-LEGEND-VALUES.
+           05  FLAG-NAME            PIC X(20)  OCCURS 30 TIMES.
