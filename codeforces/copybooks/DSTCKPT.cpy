@@ -0,0 +1,17 @@
+      *================================================================
+      *  DSTCKPT.CPY
+      *
+      *  CHECKPOINT/RESTART RECORD FOR THE DISTANCE SCAN. HOLDS THE
+      *  LAST OUTER-LOOP SUBSCRIPT FULLY COMPLETED AND THE RUNNING
+      *  MAX/MIN RESULTS AS OF THAT POINT, SO AN ABENDED RUN CAN
+      *  RESTART PARTWAY THROUGH THE SITE TABLE INSTEAD OF FROM I = 1.
+      *  THE FILE HOLDS A SINGLE RECORD, THE MOST RECENT CHECKPOINT.
+      *================================================================
+       01  DSTCKPT-RECORD.
+           05  CKPT-LAST-I                 PIC 9(05).
+           05  CKPT-ANS                    PIC 9(10)V9(10).
+           05  CKPT-MIN                    PIC 9(10)V9(10).
+           05  CKPT-BEST-I                 PIC 9(05).
+           05  CKPT-BEST-J                 PIC 9(05).
+           05  CKPT-MIN-I                  PIC 9(05).
+           05  CKPT-MIN-J                  PIC 9(05).
