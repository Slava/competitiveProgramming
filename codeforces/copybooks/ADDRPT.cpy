@@ -0,0 +1,34 @@
+      *================================================================
+      *  ADDRPT.CPY
+      *
+      *  CONTROL-TOTALS REPORT RECORD FOR THE A+B RECONCILIATION
+      *  ADDER. ONE DETAIL LINE PER PAIR CARRYING A RUNNING BALANCE,
+      *  PLUS A TRAILER LINE (ADD-REPORT-TOTALS) WITH THE FINAL
+      *  RECORD COUNT AND BALANCE FOR BALANCING BACK TO THE JOURNAL.
+      *
+      *  SHARED BY ADD153A, WHICH WRITES IT, AND EODDRV, WHICH READS
+      *  IT BACK TO PICK UP THE ADDER'S DAILY TOTAL FOR THE
+      *  CONSOLIDATED END-OF-DAY REPORT.
+      *
+      *  2026-08-09 SK  PULLED OUT OF ADD153A SO EODDRV CAN READ THE
+      *                 SAME RECORD LAYOUT BACK WITHOUT REDECLARING IT.
+      *================================================================
+       01  ADD-REPORT-RECORD.
+           05  RPT-SEQ                 PIC ZZZZZZ9.
+           05  FILLER                  PIC X(01).
+           05  RPT-A                   PIC -(10)9.9.
+           05  FILLER                  PIC X(01).
+           05  RPT-B                   PIC -(10)9.9.
+           05  FILLER                  PIC X(01).
+           05  RPT-SUM                 PIC -(10)9.9.
+           05  FILLER                  PIC X(01).
+           05  RPT-BALANCE             PIC -(11)9.9.
+           05  FILLER                  PIC X(16).
+       01  ADD-REPORT-TOTALS REDEFINES ADD-REPORT-RECORD.
+           05  RPTTOT-LABEL            PIC X(21).
+           05  RPTTOT-RECORDS-LABEL    PIC X(09).
+           05  RPTTOT-RECORDS          PIC ZZZZZZ9.
+           05  FILLER                  PIC X(01).
+           05  RPTTOT-BAL-LABEL        PIC X(15).
+           05  RPTTOT-BALANCE          PIC -(11)9.9.
+           05  FILLER                  PIC X(13).
