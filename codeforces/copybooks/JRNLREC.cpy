@@ -0,0 +1,21 @@
+      *================================================================
+      *  JRNLREC.CPY
+      *
+      *  RUN JOURNAL RECORD, SHARED BY ADD153A, BIN153B AND DST153E.
+      *  ONE RECORD IS APPENDED TO JRNLOG EVERY TIME ANY OF THE THREE
+      *  PROGRAMS RUNS, SO MONTH-END AUDIT CAN RECONSTRUCT WHAT RAN,
+      *  WHEN, WITH WHAT INPUT, AND WITH WHAT RESULT, WITHOUT RELYING
+      *  ON OPERATOR MEMORY.
+      *
+      *  NOTE - VALUE CLAUSES HAVE NO EFFECT ON FILE SECTION RECORDS.
+      *  MOVE SPACES TO JRNL-RECORD BEFORE POPULATING ITS FIELDS.
+      *================================================================
+       01  JRNL-RECORD.
+           05  JRNL-RUN-DATE               PIC 9(08).
+           05  JRNL-RUN-TIME               PIC 9(08).
+           05  FILLER                      PIC X(01).
+           05  JRNL-PROGRAM-ID             PIC X(08).
+           05  FILLER                      PIC X(01).
+           05  JRNL-INPUT-SUMMARY          PIC X(40).
+           05  FILLER                      PIC X(01).
+           05  JRNL-RESULT-SUMMARY         PIC X(50).
