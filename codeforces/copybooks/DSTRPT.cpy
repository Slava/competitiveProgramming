@@ -0,0 +1,34 @@
+      *================================================================
+      *  DSTRPT.CPY
+      *
+      *  FARTHEST/CLOSEST-PAIR RESULT REPORT RECORD FOR THE SITE
+      *  DISTANCE SCAN. ONE RUN WRITES TWO RECORDS - THE FARTHEST
+      *  PAIR FOLLOWED BY THE CLOSEST PAIR - EACH CARRYING BOTH
+      *  SITES' NUMBERS AND COORDINATES, NOT JUST THE DISTANCE.
+      *
+      *  SHARED BY DST153E, WHICH WRITES IT, AND EODDRV, WHICH READS
+      *  IT BACK TO PICK UP THE SITE SCAN'S FARTHEST-PAIR RESULT FOR
+      *  THE CONSOLIDATED END-OF-DAY REPORT. THE SHARED RUN JOURNAL
+      *  (JRNLREC) HAS NO ROOM LEFT IN ITS RESULT FIELD TO CARRY SITE
+      *  IDENTITY ALONGSIDE THE FULL-PRECISION DISTANCES, SO THIS IS
+      *  A DEDICATED REPORT, THE SAME WAY ADDRPT IS DEDICATED TO THE
+      *  ADDER'S OWN DETAIL ADDEXC/JRNLOG CANNOT CARRY.
+      *
+      *  2026-08-09 SK  ORIGINAL VERSION.
+      *================================================================
+       01  DST-REPORT-RECORD.
+           05  DSTRPT-PAIR-LABEL       PIC X(09).
+           05  FILLER                  PIC X(01).
+           05  DSTRPT-SITE-I           PIC ZZZZ9.
+           05  FILLER                  PIC X(01).
+           05  DSTRPT-SITE-I-X         PIC -(10)9.
+           05  FILLER                  PIC X(01).
+           05  DSTRPT-SITE-I-Y         PIC -(10)9.
+           05  FILLER                  PIC X(01).
+           05  DSTRPT-SITE-J           PIC ZZZZ9.
+           05  FILLER                  PIC X(01).
+           05  DSTRPT-SITE-J-X         PIC -(10)9.
+           05  FILLER                  PIC X(01).
+           05  DSTRPT-SITE-J-Y         PIC -(10)9.
+           05  FILLER                  PIC X(01).
+           05  DSTRPT-DISTANCE         PIC -(10)9.9999999999.
