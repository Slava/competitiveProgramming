@@ -0,0 +1,112 @@
+//DLYRECON JOB (ACCT01),'RECONCILIATION BATCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*================================================================
+//* DLYRECON - NIGHTLY RECONCILIATION BATCH STREAM
+//*
+//* RUNS THE THREE RECONCILIATION PROGRAMS IN SEQUENCE, THEN ROLLS
+//* THE DAY'S JOURNAL UP INTO ONE END-OF-DAY SUMMARY RECORD:
+//*     STEP010  ADD153A  - AMOUNT-PAIR ADDER, PRODUCES ADDEXC/ADDRPT
+//*     STEP020  BIN153B  - BINARY-NOTATION ENCODER
+//*     STEP030  DST153E  - SITE DISTANCE SCAN (CHECKPOINT/RESTART)
+//*     STEP040  EODDRV   - CONSOLIDATED END-OF-DAY REPORT (EODRPT)
+//*
+//* STEP020 IS BYPASSED WHEN STEP010 COMES BACK DIRTY (RETURN-CODE
+//* 4, MEANING ONE OR MORE PAIRS WERE WRITTEN TO THE EXCEPTION
+//* REPORT) SO A BAD ADDER RUN DOES NOT FEED THE REST OF THE
+//* NIGHT'S WORK. STEP030 IS SCHEDULED REGARDLESS, SINCE THE SITE
+//* SCAN DOES NOT DEPEND ON THE ADDER'S RESULTS. STEP040 ALSO RUNS
+//* REGARDLESS, SINCE THE WHOLE POINT OF THE END-OF-DAY REPORT IS TO
+//* SHOW WHAT DID AND DID NOT RUN CLEAN THAT NIGHT.
+//*
+//* STEP040 READS STEP010'S OWN CONTROL-TOTALS REPORT (ADDRPT) BACK
+//* FOR THE ADDER'S DAILY BALANCE, RUNS THAT BALANCE THROUGH THE
+//* SAME BIT-ENCODING MODULE THE BINARY ENCODER USES TO GET A STATUS
+//* BITMASK, AND READS STEP030'S OWN FARTHEST/CLOSEST-PAIR REPORT
+//* (DSTRPT) FOR THE SITE SCAN'S RESULT - ROLLING ALL THREE INTO ONE
+//* CONSOLIDATED END-OF-DAY RECORD. ADDRPT AND DSTRPT ARE BOTH
+//* REFERENCED AS GENERATION (0) SINCE THOSE ARE THE GENERATIONS
+//* STEP010 AND STEP030 JUST CATALOGED EARLIER IN THIS SAME JOB.
+//*
+//* ADDEXC/ADDRPT/DSTRPT/EODRPT ARE EACH WRITTEN FRESH EVERY RUN, SO
+//* THEY ARE ALLOCATED AS GDG RELATIVE GENERATIONS (+1) RATHER THAN
+//* FIXED DATASET NAMES - OTHERWISE A SECOND NIGHT'S RUN WOULD ABEND
+//* AT ALLOCATION AGAINST THE PRIOR NIGHT'S CATALOGED DATASET. THE
+//* GDG BASES ARE ASSUMED ALREADY DEFINED BY THE USUAL ONE-TIME
+//* IDCAMS SETUP. DSTCKPT IS DIFFERENT - IT IS RESTART STATE THAT
+//* MUST SURVIVE AND BE REUSED ACROSS RUNS IN PLACE, SO IT STAYS A
+//* FIXED NAME WITH DISP=(MOD,CATLG,DELETE), WHICH CREATES IT ON THE
+//* FIRST EVER RUN AND REOPENS THE SAME DATASET ON EVERY RUN AFTER
+//* THAT.
+//*----------------------------------------------------------------
+//* MODIFICATION HISTORY
+//*----------------------------------------------------------------
+//* 2026-08-09 SK  INITIAL VERSION OF THE NIGHTLY STREAM.
+//* 2026-08-09 SK  ADDED ADDRPT DD FOR STEP010'S NEW CONTROL-TOTALS
+//*                REPORT.
+//* 2026-08-09 SK  ADDED STEP040 (EODDRV) TO ROLL THE NIGHT'S JOURNAL
+//*                UP INTO ONE CONSOLIDATED END-OF-DAY REPORT RECORD.
+//* 2026-08-09 SK  MOVED ADDEXC/ADDRPT/EODRPT TO GDG (+1) GENERATIONS
+//*                SO A REPEAT NIGHTLY RUN DOES NOT ABEND AGAINST A
+//*                DATASET ALREADY CATALOGED BY THE PRIOR NIGHT.
+//*                CHANGED DSTCKPT TO DISP=(MOD,CATLG,DELETE) SO THE
+//*                VERY FIRST RUN CAN CREATE IT INSTEAD OF ABENDING
+//*                AT ALLOCATION LOOKING FOR A DATASET THAT DOES NOT
+//*                YET EXIST.
+//* 2026-08-09 SK  ADDED THE ADDRPT DD TO STEP040 SO EODDRV CAN READ
+//*                BACK STEP010'S CONTROL-TOTALS REPORT AND CHAIN THE
+//*                ADDER'S DAILY BALANCE INTO THE END-OF-DAY RECORD.
+//* 2026-08-09 SK  FIXED STEP020'S COND TEST - COND=(4,LE,STEP010) WAS
+//*                TRUE ON RC=0 AS WELL AS RC=4 (0 LE 4), SO BIN153B
+//*                WAS BEING BYPASSED EVERY RUN INSTEAD OF ONLY WHEN
+//*                STEP010 CAME BACK DIRTY. CHANGED TO
+//*                COND=(4,EQ,STEP010), WHICH IS TRUE ONLY WHEN
+//*                STEP010'S RETURN CODE IS EXACTLY 4.
+//* 2026-08-09 SK  ADDED THE DSTRPT DD TO STEP030 AND STEP040 -
+//*                DST153E NOW WRITES ITS OWN FARTHEST/CLOSEST-PAIR
+//*                REPORT, AND EODDRV READS IT BACK INSTEAD OF THE
+//*                SHARED RUN JOURNAL, SO THE END-OF-DAY RECORD CAN
+//*                CARRY WHICH TWO SITES PRODUCED THE RESULT, NOT
+//*                JUST THE BARE DISTANCE. DROPPED THE JRNLOG DD
+//*                FROM STEP040 SINCE EODDRV NO LONGER READS IT.
+//*================================================================
+//*
+//STEP010  EXEC PGM=ADD153A
+//ADDIN    DD   DSN=PROD.RECON.ADD.INPUT,DISP=SHR
+//ADDEXC   DD   DSN=PROD.RECON.ADD.EXCEPT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             UNIT=SYSDA
+//ADDRPT   DD   DSN=PROD.RECON.ADD.REPORT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             UNIT=SYSDA
+//JRNLOG   DD   DSN=PROD.RECON.RUN.JOURNAL,DISP=MOD
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP020  EXEC PGM=BIN153B,COND=(4,EQ,STEP010)
+//SYSIN    DD   DSN=PROD.RECON.BIN.INPUT,DISP=SHR
+//JRNLOG   DD   DSN=PROD.RECON.RUN.JOURNAL,DISP=MOD
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP030  EXEC PGM=DST153E
+//DSTIN    DD   DSN=PROD.RECON.DST.INPUT,DISP=SHR
+//DSTCKPT  DD   DSN=PROD.RECON.DST.CHECKPT,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),
+//             UNIT=SYSDA
+//DSTRPT   DD   DSN=PROD.RECON.DST.REPORT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             UNIT=SYSDA
+//JRNLOG   DD   DSN=PROD.RECON.RUN.JOURNAL,DISP=MOD
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP040  EXEC PGM=EODDRV
+//ADDRPT   DD   DSN=PROD.RECON.ADD.REPORT(0),DISP=SHR
+//DSTRPT   DD   DSN=PROD.RECON.DST.REPORT(0),DISP=SHR
+//EODRPT   DD   DSN=PROD.RECON.EOD.REPORT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),
+//             UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
+//
