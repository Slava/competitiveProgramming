@@ -1,74 +1,401 @@
-       IDENTIFICATION DIVISION.
-          PROGRAM-ID. SOLUTION.
-
-          DATA DIVISION.
-          WORKING-STORAGE SECTION.
-          01 ARR.
-            02 XX        PIC S9(10)9 OCCURS 200 TIMES.
-            02 YY        PIC S9(10)9 OCCURS 200 TIMES.
-          01 N          PIC 9(10)9.
-          01 X          PIC S9(10)9.
-          01 Y          PIC S9(10)9.
-          01 I          PIC 9(10)9.
-          01 J          PIC 9(10)9.
-          01 ANS        PIC 9(10)V9(10).
-          01 DIST        PIC 9(10)V9(10).
-          01 STR      PIC X(10).
-
-          PROCEDURE DIVISION.
-            MOVE 0.0 TO ANS
-            ACCEPT STR
-            MOVE STR TO N
-            
-            MOVE 1 TO I
-            PERFORM N TIMES
-                ACCEPT STR
-                MOVE STR TO XX(I)
-                ACCEPT STR
-                MOVE STR TO YY(I)
-                ADD 1 TO I
-            END-PERFORM
-            MOVE 1 TO I
-            PERFORM N TIMES
-                MOVE 1 TO J
-                PERFORM N TIMES
-                    IF XX(I) > XX(J) THEN
-                    SUBTRACT XX(I) FROM XX(J) GIVING X
-                    ELSE
-                    SUBTRACT XX(J) FROM XX(I) GIVING X
-                    END-IF
-
-                    IF YY(I) > YY(J) THEN
-                    SUBTRACT YY(I) FROM YY(J) GIVING Y
-                    ELSE
-                    SUBTRACT YY(J) FROM YY(I) GIVING Y
-                    END-IF
-
-                    MULTIPLY X BY X GIVING X
-                    MULTIPLY Y BY Y GIVING Y
-                    ADD X TO Y GIVING DIST
-                    COMPUTE DIST = FUNCTION SQRT (DIST)
-                    IF DIST > ANS
-                        MOVE DIST TO ANS
-                    END-IF
-                    ADD 1 TO J
-                END-PERFORM
-                ADD 1 TO I
-            END-PERFORM
-            DISPLAY ANS
-            STOP RUN.
-
-
-
-
-// lang: Cobol
-// memory: 1300 KB
-// author: imslavko
-// submit_date: Feb 22, 2012 8:20:17 PM
-// contest: 153
-// link: /contest/153/submission/1217391
-// time: 30 ms
-// verdict: Accepted
-// problem: 153E - Euclidean Distance
-// ID: 1217391
-// downloaded by very stupid script
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.     DST153E.
+000030 AUTHOR.         S. KOVALENKO.
+000040 INSTALLATION.   RECONCILIATION BATCH.
+000050 DATE-WRITTEN.   FEB 2012.
+000060 DATE-COMPILED.
+000070*================================================================
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* 2012-02-22 SK  ORIGINAL EUCLIDEAN-DISTANCE CONSOLE SOLUTION
+000110*                (153E). SITE TABLE WAS A FIXED OCCURS 200.
+000120* 2026-08-09 SK  SITE TABLE IS NOW AN OCCURS ... DEPENDING ON
+000130*                TABLE SIZED UP TO WS-MAX-POINTS SITES INSTEAD
+000140*                OF A FIXED 200, WITH A CLEAN REJECTION MESSAGE
+000150*                WHEN N EXCEEDS THE CONFIGURED MAXIMUM RATHER
+000160*                THAN LETTING THE TABLE OVERFLOW SILENTLY.
+000170* 2026-08-09 SK  NOW REMEMBERS AND REPORTS WHICH TWO SITES (AND
+000180*                THEIR COORDINATES) PRODUCED THE MAXIMUM
+000190*                DISTANCE, NOT JUST THE DISTANCE ITSELF.
+000200* 2026-08-09 SK  ALSO TRACKS THE SMALLEST NON-ZERO DISTANCE SEEN
+000210*                (CLOSEST PAIR) IN THE SAME SCAN, TO FLAG SITES
+000220*                 THAT MAY BE ACCIDENTAL DUPLICATES.
+000230* 2026-08-09 SK  INNER SCAN NOW STARTS AT J = I + 1 INSTEAD OF
+000240*                RUNNING J FROM 1 TO N, SO EACH PAIR IS COMPARED
+000250*                (AND SQRT'ED) ONLY ONCE INSTEAD OF TWICE.
+000260* 2026-08-09 SK  NOW APPENDS A RUN JOURNAL ENTRY (JRNLOG) SO
+000270*                MONTH-END AUDIT CAN SEE THE SITE COUNT AND THE
+000280*                MAX/MIN DISTANCES FOUND FOR EVERY RUN.
+000290* 2026-08-09 SK  SITE LIST IS NOW READ FROM DSTIN INSTEAD OF
+000300*                BEING KEYED IN ONE COORDINATE AT A TIME; N IS
+000310*                DERIVED FROM END OF FILE. THE OUTER SCAN NOW
+000320*                CHECKPOINTS ITS PROGRESS (DSTCKPT) EVERY
+000330*                WS-CKPT-INTERVAL SITES SO A RUN THAT ABENDS
+000340*                PARTWAY THROUGH CAN RESTART FROM THE LAST
+000350*                CHECKPOINT INSTEAD OF RESCANNING FROM SITE 1.
+000360* 2026-08-09 SK  NOW CHECKS EACH SITE'S X/Y COORDINATES FOR
+000370*                NUMERIC CONTENT AS THEY ARE LOADED, SO A
+000380*                GARBLED SITE RECORD IS REJECTED INSTEAD OF
+000390*                CORRUPTING THE SCAN.
+000400* 2026-08-09 SK  XX AND YY WERE TWO OCCURS ... DEPENDING ON N
+000410*                TABLES STACKED INSIDE ONE GROUP - EACH ELEMENT
+000420*                REFERENCE RE-ADDRESSES BOTH TABLES USING N'S
+000430*                CURRENT VALUE, NOT N'S VALUE WHEN THE ELEMENT
+000440*                WAS WRITTEN, SO YY WAS SCRAMBLED AS SOON AS N
+000450*                PASSED THE SUBSCRIPT BEING WRITTEN. SPLIT THEM
+000460*                INTO THEIR OWN GROUPS, EACH WITH ITS OWN
+000470*                OCCURS ... DEPENDING ON N, SO THEY ADDRESS
+000480*                INDEPENDENTLY.
+000490* 2026-08-09 SK  ADDED A DEDICATED RESULT REPORT (DSTRPT) SO THE
+000500*                FARTHEST/CLOSEST SITE NUMBERS AND COORDINATES
+000510*                ARE AVAILABLE TO EODDRV, NOT JUST THE BARE
+000520*                DISTANCES JRNLOG CARRIES.
+000530*================================================================
+000540 ENVIRONMENT DIVISION.
+000550 CONFIGURATION SECTION.
+000560 SOURCE-COMPUTER.    IBM-370.
+000570 OBJECT-COMPUTER.    IBM-370.
+000580 INPUT-OUTPUT SECTION.
+000590 FILE-CONTROL.
+000600     SELECT DST-INPUT-FILE ASSIGN TO DSTIN
+000610            ORGANIZATION IS LINE SEQUENTIAL.
+000620     SELECT OPTIONAL DST-CHECKPOINT-FILE ASSIGN TO DSTCKPT
+000630            ORGANIZATION IS LINE SEQUENTIAL
+000640            FILE STATUS IS WS-CKPT-STATUS.
+000650     SELECT JOURNAL-FILE ASSIGN TO JRNLOG
+000660            ORGANIZATION IS LINE SEQUENTIAL.
+000670     SELECT DST-REPORT-FILE ASSIGN TO DSTRPT
+000680            ORGANIZATION IS LINE SEQUENTIAL.
+000690*
+000700 DATA DIVISION.
+000710 FILE SECTION.
+000720 FD  DST-INPUT-FILE
+000730     RECORD CONTAINS 24 CHARACTERS.
+000740     COPY DSTPOINT.
+000750*
+000760 FD  DST-CHECKPOINT-FILE
+000770     RECORD CONTAINS 65 CHARACTERS.
+000780     COPY DSTCKPT.
+000790*
+000800 FD  JOURNAL-FILE
+000810     RECORD CONTAINS 117 CHARACTERS.
+000820     COPY JRNLREC.
+000830*
+000840 FD  DST-REPORT-FILE
+000850     RECORD CONTAINS 92 CHARACTERS.
+000860     COPY DSTRPT.
+000870*
+000880 WORKING-STORAGE SECTION.
+000890*----------------------------------------------------------------
+000900* CONSTANTS
+000910*----------------------------------------------------------------
+000920*    THIS MUST MATCH THE LITERAL 2000 ON XX-TABLE/YY-TABLE'S
+000930*    OCCURS ... DEPENDING ON CLAUSES BELOW - THAT CLAUSE'S UPPER
+000940*    BOUND HAS TO BE A LITERAL, SO IT CANNOT REFERENCE THIS
+000950*    CONSTANT DIRECTLY. RAISE ALL THREE TOGETHER.
+000960 77  WS-MAX-POINTS               PIC 9(05)  VALUE 2000.
+000970 77  WS-CKPT-INTERVAL            PIC 9(05)  VALUE 100.
+000980*----------------------------------------------------------------
+000990* SWITCHES
+001000*----------------------------------------------------------------
+001010 01  WS-SWITCHES.
+001020     05  WS-VALID-N-SWITCH       PIC X(01)  VALUE 'Y'.
+001030         88  WS-N-IS-VALID                  VALUE 'Y'.
+001040     05  WS-INPUT-EOF-SWITCH     PIC X(01)  VALUE 'N'.
+001050         88  WS-INPUT-EOF                   VALUE 'Y'.
+001060     05  WS-RESTART-SWITCH       PIC X(01)  VALUE 'N'.
+001070         88  WS-IS-RESTART                  VALUE 'Y'.
+001080*----------------------------------------------------------------
+001090* CHECKPOINT/RESTART WORK FIELDS
+001100*----------------------------------------------------------------
+001110 01  WS-CKPT-STATUS              PIC X(02).
+001120 01  WS-START-I                  PIC 9(05)  VALUE 1.
+001130 01  WS-CKPT-QUOTIENT            PIC 9(05).
+001140 01  WS-CKPT-REMAINDER           PIC 9(05).
+001150*----------------------------------------------------------------
+001160* SITE TABLE
+001170*----------------------------------------------------------------
+001180 01  N                           PIC 9(05).
+001190*    XX AND YY ARE DELIBERATELY TWO SEPARATE 01-LEVEL GROUPS,
+001200*    NOT ONE GROUP WITH BOTH OCCURS DEPENDING ON N - STACKING
+001210*    THEM TOGETHER RE-ADDRESSES BOTH TABLES OFF N'S CURRENT
+001220*    VALUE ON EVERY REFERENCE, NOT N'S VALUE WHEN THE ELEMENT
+001230*    WAS WRITTEN, WHICH SCRAMBLES THE SECOND TABLE AS SOON AS N
+001240*    ADVANCES PAST THE SUBSCRIPT BEING READ.
+001250*    THE 2000 CEILING BELOW MUST MATCH WS-MAX-POINTS ABOVE - THE
+001260*    UPPER BOUND ON OCCURS ... DEPENDING ON HAS TO BE A LITERAL,
+001270*    NOT A DATA-NAME, SO IF WS-MAX-POINTS IS EVER RAISED THIS
+001280*    LITERAL (AND THE ONE ON YY-TABLE BELOW) MUST BE RAISED WITH
+001290*    IT OR THE TABLE SILENTLY KEEPS THE OLD CEILING.
+001300 01  XX-TABLE.
+001310     05  XX                      PIC S9(10)9
+001320                                  OCCURS 1 TO 2000 TIMES
+001330                                  DEPENDING ON N.
+001340 01  YY-TABLE.
+001350     05  YY                      PIC S9(10)9
+001360                                  OCCURS 1 TO 2000 TIMES
+001370                                  DEPENDING ON N.
+001380*----------------------------------------------------------------
+001390* WORK FIELDS
+001400*----------------------------------------------------------------
+001410 01  X                           PIC S9(10)9.
+001420 01  Y                           PIC S9(10)9.
+001430 01  I                           PIC 9(05).
+001440 01  J                           PIC 9(05).
+001450 01  ANS                         PIC 9(10)V9(10).
+001460 01  DIST                        PIC 9(10)V9(10).
+001470 01  WS-BEST-I                   PIC 9(05).
+001480 01  WS-BEST-J                   PIC 9(05).
+001490 01  WS-MIN                      PIC 9(10)V9(10).
+001500 01  WS-MIN-I                    PIC 9(05).
+001510 01  WS-MIN-J                    PIC 9(05).
+001520 01  WS-RUN-DATE                 PIC 9(08).
+001530 01  WS-RUN-TIME                 PIC 9(08).
+001540*
+001550 PROCEDURE DIVISION.
+001560*================================================================
+001570 0000-MAINLINE.
+001580*================================================================
+001590     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001600     IF WS-N-IS-VALID
+001610         PERFORM 4000-SCAN-PAIRS THRU 4000-EXIT
+001620         PERFORM 4400-CLEAR-CHECKPOINT THRU 4400-EXIT
+001630         PERFORM 4500-WRITE-DST-REPORT THRU 4500-EXIT
+001640         DISPLAY ANS
+001650         DISPLAY "FARTHEST PAIR IS SITE " WS-BEST-I
+001660                 " (" XX(WS-BEST-I) "," YY(WS-BEST-I) ")"
+001670                 " AND SITE " WS-BEST-J
+001680                 " (" XX(WS-BEST-J) "," YY(WS-BEST-J) ")"
+001690         DISPLAY "CLOSEST PAIR IS SITE " WS-MIN-I
+001700                 " (" XX(WS-MIN-I) "," YY(WS-MIN-I) ")"
+001710                 " AND SITE " WS-MIN-J
+001720                 " (" XX(WS-MIN-J) "," YY(WS-MIN-J) ")"
+001730                 " AT DISTANCE " WS-MIN
+001740     END-IF.
+001750     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+001760     GO TO 9999-EXIT.
+001770*================================================================
+001780 1000-INITIALIZE.
+001790*================================================================
+001800     OPEN EXTEND JOURNAL-FILE.
+001810     OPEN OUTPUT DST-REPORT-FILE.
+001820     MOVE 0.0 TO ANS.
+001830     MOVE ALL '9' TO WS-MIN.
+001840     MOVE 0 TO WS-BEST-I WS-BEST-J WS-MIN-I WS-MIN-J.
+001850     MOVE 1 TO WS-START-I.
+001860     PERFORM 1100-LOAD-SITES THRU 1100-EXIT.
+001870     IF WS-N-IS-VALID
+001880         IF N < 2
+001890             DISPLAY "FEWER THAN TWO VALID SITES - NO PAIR "
+001900                     "TO COMPARE"
+001910             MOVE 'N' TO WS-VALID-N-SWITCH
+001920         ELSE
+001930             PERFORM 1200-CHECK-RESTART THRU 1200-EXIT
+001940         END-IF
+001950     END-IF.
+001960 1000-EXIT.
+001970     EXIT.
+001980*================================================================
+001990 1100-LOAD-SITES.
+002000*================================================================
+002010     MOVE 0 TO N.
+002020     OPEN INPUT DST-INPUT-FILE.
+002030     PERFORM 1110-READ-ONE-POINT THRU 1110-EXIT
+002040         UNTIL WS-INPUT-EOF OR NOT WS-N-IS-VALID.
+002050     CLOSE DST-INPUT-FILE.
+002060 1100-EXIT.
+002070     EXIT.
+002080*================================================================
+002090 1110-READ-ONE-POINT.
+002100*================================================================
+002110     READ DST-INPUT-FILE
+002120         AT END
+002130             SET WS-INPUT-EOF TO TRUE
+002140     END-READ.
+002150     IF NOT WS-INPUT-EOF
+002160         ADD 1 TO N
+002170         IF N > WS-MAX-POINTS
+002180             DISPLAY "N EXCEEDS MAXIMUM CONFIGURED POINTS OF "
+002190                     WS-MAX-POINTS
+002200             MOVE 'N' TO WS-VALID-N-SWITCH
+002210         ELSE
+002220             IF DSTPOINT-X NOT NUMERIC OR DSTPOINT-Y NOT NUMERIC
+002230                 DISPLAY "NON-NUMERIC COORDINATE ON SITE RECORD "
+002240                         N
+002250                 MOVE 'N' TO WS-VALID-N-SWITCH
+002260             ELSE
+002270                 MOVE DSTPOINT-X TO XX(N)
+002280                 MOVE DSTPOINT-Y TO YY(N)
+002290             END-IF
+002300         END-IF
+002310     END-IF.
+002320 1110-EXIT.
+002330     EXIT.
+002340*================================================================
+002350 1200-CHECK-RESTART.
+002360*================================================================
+002370     OPEN INPUT DST-CHECKPOINT-FILE.
+002380     IF WS-CKPT-STATUS = '00'
+002390         READ DST-CHECKPOINT-FILE
+002400         IF WS-CKPT-STATUS = '00'
+002410             COMPUTE WS-START-I = CKPT-LAST-I + 1
+002420             MOVE CKPT-ANS    TO ANS
+002430             MOVE CKPT-MIN    TO WS-MIN
+002440             MOVE CKPT-BEST-I TO WS-BEST-I
+002450             MOVE CKPT-BEST-J TO WS-BEST-J
+002460             MOVE CKPT-MIN-I  TO WS-MIN-I
+002470             MOVE CKPT-MIN-J  TO WS-MIN-J
+002480             SET WS-IS-RESTART TO TRUE
+002490         END-IF
+002500     END-IF.
+002510*    CLOSE REGARDLESS OF STATUS - AN OPTIONAL FILE THAT WAS NOT
+002520*    FOUND AT OPEN TIME IS STILL LEFT OPEN AND MUST BE CLOSED
+002530*    BEFORE THE CHECKPOINT WRITER CAN LATER OPEN IT FOR OUTPUT.
+002540     CLOSE DST-CHECKPOINT-FILE.
+002550 1200-EXIT.
+002560     EXIT.
+002570*================================================================
+002580 4000-SCAN-PAIRS.
+002590*================================================================
+002600     MOVE WS-START-I TO I.
+002610     PERFORM 4100-SCAN-ROW THRU 4100-EXIT
+002620         UNTIL I > N.
+002630 4000-EXIT.
+002640     EXIT.
+002650*================================================================
+002660 4100-SCAN-ROW.
+002670*================================================================
+002680     COMPUTE J = I + 1.
+002690     PERFORM 4200-SCAN-CELL THRU 4200-EXIT
+002700         UNTIL J > N.
+002710     PERFORM 4300-MAYBE-CHECKPOINT THRU 4300-EXIT.
+002720     ADD 1 TO I.
+002730 4100-EXIT.
+002740     EXIT.
+002750*================================================================
+002760 4200-SCAN-CELL.
+002770*================================================================
+002780     IF XX(I) > XX(J)
+002790         SUBTRACT XX(I) FROM XX(J) GIVING X
+002800     ELSE
+002810         SUBTRACT XX(J) FROM XX(I) GIVING X
+002820     END-IF.
+002830     IF YY(I) > YY(J)
+002840         SUBTRACT YY(I) FROM YY(J) GIVING Y
+002850     ELSE
+002860         SUBTRACT YY(J) FROM YY(I) GIVING Y
+002870     END-IF.
+002880     MULTIPLY X BY X GIVING X.
+002890     MULTIPLY Y BY Y GIVING Y.
+002900     ADD X TO Y GIVING DIST.
+002910     COMPUTE DIST = FUNCTION SQRT (DIST).
+002920     IF DIST > ANS
+002930         MOVE DIST TO ANS
+002940         MOVE I TO WS-BEST-I
+002950         MOVE J TO WS-BEST-J
+002960     END-IF.
+002970     IF DIST > 0 AND DIST < WS-MIN
+002980         MOVE DIST TO WS-MIN
+002990         MOVE I TO WS-MIN-I
+003000         MOVE J TO WS-MIN-J
+003010     END-IF.
+003020     ADD 1 TO J.
+003030 4200-EXIT.
+003040     EXIT.
+003050*================================================================
+003060 4300-MAYBE-CHECKPOINT.
+003070*================================================================
+003080     DIVIDE I BY WS-CKPT-INTERVAL
+003090         GIVING WS-CKPT-QUOTIENT
+003100         REMAINDER WS-CKPT-REMAINDER.
+003110     IF WS-CKPT-REMAINDER = 0
+003120         PERFORM 4310-WRITE-CHECKPOINT THRU 4310-EXIT
+003130     END-IF.
+003140 4300-EXIT.
+003150     EXIT.
+003160*================================================================
+003170 4310-WRITE-CHECKPOINT.
+003180*================================================================
+003190     MOVE I           TO CKPT-LAST-I.
+003200     MOVE ANS         TO CKPT-ANS.
+003210     MOVE WS-MIN      TO CKPT-MIN.
+003220     MOVE WS-BEST-I   TO CKPT-BEST-I.
+003230     MOVE WS-BEST-J   TO CKPT-BEST-J.
+003240     MOVE WS-MIN-I    TO CKPT-MIN-I.
+003250     MOVE WS-MIN-J    TO CKPT-MIN-J.
+003260     OPEN OUTPUT DST-CHECKPOINT-FILE.
+003270     WRITE DSTCKPT-RECORD.
+003280     CLOSE DST-CHECKPOINT-FILE.
+003290 4310-EXIT.
+003300     EXIT.
+003310*================================================================
+003320 4400-CLEAR-CHECKPOINT.
+003330*================================================================
+003340     OPEN OUTPUT DST-CHECKPOINT-FILE.
+003350     CLOSE DST-CHECKPOINT-FILE.
+003360 4400-EXIT.
+003370     EXIT.
+003380*================================================================
+003390 4500-WRITE-DST-REPORT.
+003400*================================================================
+003410     MOVE SPACES TO DST-REPORT-RECORD.
+003420     MOVE 'FARTHEST' TO DSTRPT-PAIR-LABEL.
+003430     MOVE WS-BEST-I TO DSTRPT-SITE-I.
+003440     MOVE XX(WS-BEST-I) TO DSTRPT-SITE-I-X.
+003450     MOVE YY(WS-BEST-I) TO DSTRPT-SITE-I-Y.
+003460     MOVE WS-BEST-J TO DSTRPT-SITE-J.
+003470     MOVE XX(WS-BEST-J) TO DSTRPT-SITE-J-X.
+003480     MOVE YY(WS-BEST-J) TO DSTRPT-SITE-J-Y.
+003490     MOVE ANS TO DSTRPT-DISTANCE.
+003500     WRITE DST-REPORT-RECORD.
+003510     MOVE SPACES TO DST-REPORT-RECORD.
+003520     MOVE 'CLOSEST' TO DSTRPT-PAIR-LABEL.
+003530     MOVE WS-MIN-I TO DSTRPT-SITE-I.
+003540     MOVE XX(WS-MIN-I) TO DSTRPT-SITE-I-X.
+003550     MOVE YY(WS-MIN-I) TO DSTRPT-SITE-I-Y.
+003560     MOVE WS-MIN-J TO DSTRPT-SITE-J.
+003570     MOVE XX(WS-MIN-J) TO DSTRPT-SITE-J-X.
+003580     MOVE YY(WS-MIN-J) TO DSTRPT-SITE-J-Y.
+003590     MOVE WS-MIN TO DSTRPT-DISTANCE.
+003600     WRITE DST-REPORT-RECORD.
+003610 4500-EXIT.
+003620     EXIT.
+003630*================================================================
+003640 8000-TERMINATE.
+003650*================================================================
+003660     MOVE SPACES TO JRNL-RECORD.
+003670     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+003680     ACCEPT WS-RUN-TIME FROM TIME.
+003690     MOVE WS-RUN-DATE TO JRNL-RUN-DATE.
+003700     MOVE WS-RUN-TIME TO JRNL-RUN-TIME.
+003710     MOVE 'DST153E' TO JRNL-PROGRAM-ID.
+003720     IF WS-IS-RESTART
+003730         STRING 'N=' DELIMITED BY SIZE
+003740                N DELIMITED BY SIZE
+003750                ' RESTART FROM I=' DELIMITED BY SIZE
+003760                WS-START-I DELIMITED BY SIZE
+003770             INTO JRNL-INPUT-SUMMARY
+003780     ELSE
+003790         STRING 'N=' DELIMITED BY SIZE
+003800                N DELIMITED BY SIZE
+003810             INTO JRNL-INPUT-SUMMARY
+003820     END-IF.
+003830     IF WS-N-IS-VALID
+003840         STRING 'MAX=' DELIMITED BY SIZE
+003850                ANS DELIMITED BY SIZE
+003860                ' MIN=' DELIMITED BY SIZE
+003870                WS-MIN DELIMITED BY SIZE
+003880             INTO JRNL-RESULT-SUMMARY
+003890     ELSE
+003900         MOVE 'REJECTED - SEE SYSOUT FOR REASON'
+003910             TO JRNL-RESULT-SUMMARY
+003920     END-IF.
+003930     WRITE JRNL-RECORD.
+003940     CLOSE JOURNAL-FILE.
+003950     CLOSE DST-REPORT-FILE.
+003960 8000-EXIT.
+003970     EXIT.
+003980*================================================================
+003990 9999-EXIT.
+004000*================================================================
+004010     STOP RUN.
