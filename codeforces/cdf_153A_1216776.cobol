@@ -1,34 +1,265 @@
-       IDENTIFICATION DIVISION.
-          PROGRAM-ID. SOLUTION.
-
-          DATA DIVISION.
-          WORKING-STORAGE SECTION.
-          01 A        PIC 9(10)9.
-          01 B        PIC 9(10)9.
-          01 C        PIC Z(10)9.
-          01 STR      PIC X(10).
-
-          PROCEDURE DIVISION.
-            ACCEPT STR
-            MOVE STR TO A
-            ACCEPT STR
-            MOVE STR TO B
-            ADD A TO B
-            MOVE B TO C
-            DISPLAY C
-            STOP RUN.
-
-
-
-
-// lang: Cobol
-// memory: 1300 KB
-// author: imslavko
-// submit_date: Feb 22, 2012 7:34:45 PM
-// contest: 153
-// link: /contest/153/submission/1216776
-// time: 30 ms
-// verdict: Accepted
-// problem: 153A - A + B
-// ID: 1216776
-// downloaded by very stupid script
+    10 IDENTIFICATION DIVISION.
+    20 PROGRAM-ID.     ADD153A.
+    30 AUTHOR.         S. KOVALENKO.
+    40 INSTALLATION.   RECONCILIATION BATCH.
+    50 DATE-WRITTEN.   FEB 2012.
+    60 DATE-COMPILED.
+    70*================================================================
+    80* MODIFICATION HISTORY
+    90*----------------------------------------------------------------
+   100* 2012-02-22 SK  ORIGINAL ONE-SHOT A+B CONSOLE SOLUTION (153A).
+   110* 2026-08-09 SK  CONVERTED TO A FILE-DRIVEN BATCH JOB. READS
+   120*                AMOUNT PAIRS FROM ADDIN AND LOOPS TO END OF
+   130*                FILE INSTEAD OF HANDLING ONE PAIR PER RUN.
+   140* 2026-08-09 SK  ADDED ON SIZE ERROR CHECKING TO THE ADD AND AN
+   150*                EXCEPTION REPORT (ADDEXC) FOR OFFENDING PAIRS
+   160*                SO A TRUNCATED SUM NEVER REACHES THE OUTPUT.
+   170* 2026-08-09 SK  WIDENED A AND B TO SIGNED AMOUNTS SO DEBITS CAN
+   180*                BE NETTED AGAINST CREDITS IN ONE PASS.
+   190* 2026-08-09 SK  NOW APPENDS A RUN JOURNAL ENTRY (JRNLOG) SO
+   200*                MONTH-END AUDIT CAN SEE WHEN THE JOB RAN, HOW
+   210*                MANY PAIRS IT PROCESSED, AND THE LAST RESULT.
+   220* 2026-08-09 SK  NOW SETS RETURN-CODE 4 WHEN ANY EXCEPTION
+   230*                RECORDS WERE WRITTEN, SO THE NIGHTLY JCL
+   240*                STREAM CAN BYPASS THE DOWNSTREAM STEPS WHEN
+   250*                THE ADDER CAME BACK DIRTY.
+   260* 2026-08-09 SK  NOW CHECKS EACH AMOUNT PAIR FOR NUMERIC
+   270*                CONTENT BEFORE THE ADD, SO A GARBLED INPUT
+   280*                RECORD LANDS ON THE EXCEPTION REPORT INSTEAD
+   290*                OF ABENDING OR PRODUCING A BOGUS SUM.
+   300* 2026-08-09 SK  NOW WRITES A CONTROL-TOTALS REPORT (ADDRPT) WITH
+   310*                ONE DETAIL LINE PER PAIR CARRYING A RUNNING
+   320*                BALANCE, PLUS A TRAILER LINE WITH THE FINAL
+   330*                RECORD COUNT AND BALANCE FOR BALANCING BACK TO
+   340*                THE JOURNAL.
+   350* 2026-08-09 SK  MOVED THE ADD-REPORT-RECORD LAYOUT OUT TO
+   360*                ADDRPT.CPY SO EODDRV CAN READ THE SAME REPORT
+   370*                BACK FOR THE DAILY TOTAL WITHOUT REDECLARING IT.
+   380* 2026-08-09 SK  WIDENED ADDEXC-RAW-A/ADDEXC-RAW-B FROM PIC X(12)
+   390*                TO PIC X(13) SO A NON-NUMERIC EXCEPTION ROW LINES
+   400*                UP IN THE SAME BYTE RANGES AS A SIZE-ERROR
+   410*                EXCEPTION ROW - THEY WERE ONE BYTE NARROW, SO A
+   420*                AND B LANDED ONE COLUMN OFF BETWEEN THE TWO
+   430*                WRITE PATHS.
+   440*================================================================
+   450 ENVIRONMENT DIVISION.
+   460 CONFIGURATION SECTION.
+   470 SOURCE-COMPUTER.    IBM-370.
+   480 OBJECT-COMPUTER.    IBM-370.
+   490 INPUT-OUTPUT SECTION.
+   500 FILE-CONTROL.
+   510     SELECT ADD-INPUT-FILE  ASSIGN TO ADDIN
+   520            ORGANIZATION IS LINE SEQUENTIAL.
+   530     SELECT ADD-EXCEPTION-FILE ASSIGN TO ADDEXC
+   540            ORGANIZATION IS LINE SEQUENTIAL.
+   550     SELECT JOURNAL-FILE ASSIGN TO JRNLOG
+   560            ORGANIZATION IS LINE SEQUENTIAL.
+   570     SELECT ADD-REPORT-FILE ASSIGN TO ADDRPT
+   580            ORGANIZATION IS LINE SEQUENTIAL.
+   590*
+   600 DATA DIVISION.
+   610 FILE SECTION.
+   620 FD  ADD-INPUT-FILE
+   630     RECORD CONTAINS 24 CHARACTERS.
+   640     COPY AMTPAIR.
+   650*
+   660 FD  ADD-EXCEPTION-FILE
+   670     RECORD CONTAINS 58 CHARACTERS.
+   680 01  ADD-EXCEPTION-RECORD.
+   690     05  ADDEXC-SEQ              PIC 9(07).
+   700     05  FILLER                  PIC X(01)  VALUE SPACE.
+   710     05  ADDEXC-A                PIC -(10)9.9.
+   720     05  FILLER                  PIC X(01)  VALUE SPACE.
+   730     05  ADDEXC-B                PIC -(10)9.9.
+   740     05  FILLER                  PIC X(01)  VALUE SPACE.
+   750     05  ADDEXC-REASON           PIC X(22).
+   760 01  ADD-EXCEPTION-RAW REDEFINES ADD-EXCEPTION-RECORD.
+   770     05  FILLER                  PIC X(08).
+   780     05  ADDEXC-RAW-A            PIC X(13).
+   790     05  FILLER                  PIC X(01).
+   800     05  ADDEXC-RAW-B            PIC X(13).
+   810     05  FILLER                  PIC X(23).
+   820*
+   830 FD  JOURNAL-FILE
+   840     RECORD CONTAINS 117 CHARACTERS.
+   850     COPY JRNLREC.
+   860*
+   870 FD  ADD-REPORT-FILE
+   880     RECORD CONTAINS 80 CHARACTERS.
+   890     COPY ADDRPT.
+   900*
+   910 WORKING-STORAGE SECTION.
+   920*----------------------------------------------------------------
+   930* SWITCHES
+   940*----------------------------------------------------------------
+   950 01  WS-SWITCHES.
+   960     05  WS-EOF-SWITCH           PIC X(01)  VALUE 'N'.
+   970         88  WS-END-OF-FILE                 VALUE 'Y'.
+   980*----------------------------------------------------------------
+   990* WORK FIELDS
+  1000*----------------------------------------------------------------
+  1010 01  A                           PIC S9(10)V9.
+  1020 01  B                           PIC S9(10)V9.
+  1030 01  C                           PIC -(10)9.9.
+  1040*----------------------------------------------------------------
+  1050* JOURNAL WORK FIELDS
+  1060*----------------------------------------------------------------
+  1070 01  WS-RECORD-COUNT             PIC 9(07)  COMP.
+  1080 01  WS-RECORD-COUNT-D           PIC 9(07).
+  1090 01  WS-EXCEPTION-COUNT          PIC 9(05)  COMP.
+  1100 01  WS-LAST-RESULT              PIC -(10)9.9.
+  1110 01  WS-INPUT-SEQ                PIC 9(07)  COMP.
+  1120*----------------------------------------------------------------
+  1130* CONTROL-TOTALS REPORT WORK FIELDS
+  1140*----------------------------------------------------------------
+  1150 01  WS-GRAND-TOTAL              PIC S9(11)V9.
+  1160 01  WS-RUN-DATE                 PIC 9(08).
+  1170 01  WS-RUN-TIME                 PIC 9(08).
+  1180*
+  1190 PROCEDURE DIVISION.
+  1200*================================================================
+  1210 0000-MAINLINE.
+  1220*================================================================
+  1230     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+  1240     PERFORM 3000-PROCESS-PAIR THRU 3000-EXIT
+  1250         UNTIL WS-END-OF-FILE.
+  1260     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+  1270     GO TO 9999-EXIT.
+  1280*================================================================
+  1290 1000-INITIALIZE.
+  1300*================================================================
+  1310     OPEN INPUT  ADD-INPUT-FILE.
+  1320     OPEN OUTPUT ADD-EXCEPTION-FILE.
+  1330     OPEN EXTEND JOURNAL-FILE.
+  1340     OPEN OUTPUT ADD-REPORT-FILE.
+  1350     MOVE 0 TO WS-RECORD-COUNT.
+  1360     MOVE 0 TO WS-EXCEPTION-COUNT.
+  1370     MOVE 0.0 TO WS-LAST-RESULT.
+  1380     MOVE 0 TO WS-GRAND-TOTAL.
+  1390     MOVE 0 TO WS-INPUT-SEQ.
+  1400     PERFORM 2000-READ-INPUT THRU 2000-EXIT.
+  1410 1000-EXIT.
+  1420     EXIT.
+  1430*================================================================
+  1440 2000-READ-INPUT.
+  1450*================================================================
+  1460     READ ADD-INPUT-FILE
+  1470         AT END
+  1480             SET WS-END-OF-FILE TO TRUE
+  1490         NOT AT END
+  1500             ADD 1 TO WS-INPUT-SEQ
+  1510     END-READ.
+  1520 2000-EXIT.
+  1530     EXIT.
+  1540*================================================================
+  1550 3000-PROCESS-PAIR.
+  1560*================================================================
+  1570     IF AMTPAIR-A NOT NUMERIC OR AMTPAIR-B NOT NUMERIC
+  1580         PERFORM 3150-REPORT-NON-NUMERIC THRU 3150-EXIT
+  1590     ELSE
+  1600         MOVE AMTPAIR-A TO A
+  1610         MOVE AMTPAIR-B TO B
+  1620         ADD A TO B
+  1630             ON SIZE ERROR
+  1640                 PERFORM 3100-REPORT-EXCEPTION THRU 3100-EXIT
+  1650             NOT ON SIZE ERROR
+  1660                 MOVE B TO C
+  1670                 MOVE B TO WS-LAST-RESULT
+  1680                 ADD 1 TO WS-RECORD-COUNT
+  1690                 ADD B TO WS-GRAND-TOTAL
+  1700                 PERFORM 3200-WRITE-DETAIL-LINE THRU 3200-EXIT
+  1710                 DISPLAY C
+  1720         END-ADD
+  1730     END-IF.
+  1740     PERFORM 2000-READ-INPUT THRU 2000-EXIT.
+  1750 3000-EXIT.
+  1760     EXIT.
+  1770*================================================================
+  1780 3100-REPORT-EXCEPTION.
+  1790*================================================================
+  1800     MOVE SPACES TO ADD-EXCEPTION-RECORD.
+  1810     MOVE WS-INPUT-SEQ TO ADDEXC-SEQ.
+  1820     MOVE A TO ADDEXC-A.
+  1830     MOVE B TO ADDEXC-B.
+  1840     MOVE 'SUM EXCEEDS FIELD SIZE' TO ADDEXC-REASON.
+  1850     WRITE ADD-EXCEPTION-RECORD.
+  1860     ADD 1 TO WS-EXCEPTION-COUNT.
+  1870 3100-EXIT.
+  1880     EXIT.
+  1890*================================================================
+  1900 3150-REPORT-NON-NUMERIC.
+  1910*================================================================
+  1920     MOVE SPACES TO ADD-EXCEPTION-RECORD.
+  1930     MOVE WS-INPUT-SEQ TO ADDEXC-SEQ.
+  1940     MOVE AMTPAIR-RAW-A TO ADDEXC-RAW-A.
+  1950     MOVE AMTPAIR-RAW-B TO ADDEXC-RAW-B.
+  1960     MOVE 'NON-NUMERIC INPUT DATA' TO ADDEXC-REASON.
+  1970     WRITE ADD-EXCEPTION-RECORD.
+  1980     ADD 1 TO WS-EXCEPTION-COUNT.
+  1990 3150-EXIT.
+  2000     EXIT.
+  2010*================================================================
+  2020 3200-WRITE-DETAIL-LINE.
+  2030*================================================================
+  2040     MOVE SPACES TO ADD-REPORT-RECORD.
+  2050     MOVE WS-RECORD-COUNT TO RPT-SEQ.
+  2060     MOVE AMTPAIR-A TO RPT-A.
+  2070     MOVE AMTPAIR-B TO RPT-B.
+  2080     MOVE C TO RPT-SUM.
+  2090     MOVE WS-GRAND-TOTAL TO RPT-BALANCE.
+  2100     WRITE ADD-REPORT-RECORD.
+  2110 3200-EXIT.
+  2120     EXIT.
+  2130*================================================================
+  2140 8000-TERMINATE.
+  2150*================================================================
+  2160     PERFORM 8100-WRITE-JOURNAL THRU 8100-EXIT.
+  2170     PERFORM 8200-WRITE-CONTROL-TOTALS THRU 8200-EXIT.
+  2180     CLOSE ADD-INPUT-FILE.
+  2190     CLOSE ADD-EXCEPTION-FILE.
+  2200     CLOSE ADD-REPORT-FILE.
+  2210     CLOSE JOURNAL-FILE.
+  2220     IF WS-EXCEPTION-COUNT > 0
+  2230         MOVE 4 TO RETURN-CODE
+  2240     ELSE
+  2250         MOVE 0 TO RETURN-CODE
+  2260     END-IF.
+  2270 8000-EXIT.
+  2280     EXIT.
+  2290*================================================================
+  2300 8100-WRITE-JOURNAL.
+  2310*================================================================
+  2320     MOVE SPACES TO JRNL-RECORD.
+  2330     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+  2340     ACCEPT WS-RUN-TIME FROM TIME.
+  2350     MOVE WS-RUN-DATE TO JRNL-RUN-DATE.
+  2360     MOVE WS-RUN-TIME TO JRNL-RUN-TIME.
+  2370     MOVE 'ADD153A' TO JRNL-PROGRAM-ID.
+  2380     MOVE WS-RECORD-COUNT TO WS-RECORD-COUNT-D.
+  2390     MOVE SPACES TO JRNL-INPUT-SUMMARY.
+  2400     STRING 'PAIRS PROCESSED=' DELIMITED BY SIZE
+  2410            WS-RECORD-COUNT-D DELIMITED BY SIZE
+  2420         INTO JRNL-INPUT-SUMMARY.
+  2430     MOVE SPACES TO JRNL-RESULT-SUMMARY.
+  2440     STRING 'LAST SUM=' DELIMITED BY SIZE
+  2450            WS-LAST-RESULT DELIMITED BY SIZE
+  2460         INTO JRNL-RESULT-SUMMARY.
+  2470     WRITE JRNL-RECORD.
+  2480 8100-EXIT.
+  2490     EXIT.
+  2500*================================================================
+  2510 8200-WRITE-CONTROL-TOTALS.
+  2520*================================================================
+  2530     MOVE SPACES TO ADD-REPORT-RECORD.
+  2540     MOVE 'CONTROL TOTALS' TO RPTTOT-LABEL.
+  2550     MOVE 'RECORDS=' TO RPTTOT-RECORDS-LABEL.
+  2560     MOVE WS-RECORD-COUNT TO RPTTOT-RECORDS.
+  2570     MOVE 'FINAL BALANCE=' TO RPTTOT-BAL-LABEL.
+  2580     MOVE WS-GRAND-TOTAL TO RPTTOT-BALANCE.
+  2590     WRITE ADD-REPORT-RECORD.
+  2600 8200-EXIT.
+  2610     EXIT.
+  2620*================================================================
+  2630 9999-EXIT.
+  2640*================================================================
+  2650     STOP RUN.
