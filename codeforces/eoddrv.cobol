@@ -0,0 +1,241 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.     EODDRV.
+000030 AUTHOR.         S. KOVALENKO.
+000040 INSTALLATION.   RECONCILIATION BATCH.
+000050 DATE-WRITTEN.   AUG 2026.
+000060 DATE-COMPILED.
+000070*================================================================
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* 2026-08-09 SK  ORIGINAL VERSION. CONSOLIDATED THE SHARED RUN
+000110*                JOURNAL (JRNLOG) INTO ONE END-OF-DAY REPORT
+000120*                RECORD (EODRPT) SHOWING HOW MANY TIMES EACH
+000130*                PROGRAM RAN AND ITS MOST RECENT JOURNAL ENTRY.
+000140* 2026-08-09 SK  REBUILT AS A REAL PIPELINE INSTEAD OF A JOURNAL
+000150*                TALLY. NOW READS THE ADDER'S OWN CONTROL-TOTALS
+000160*                REPORT (ADDRPT) FOR ITS DAILY BALANCE, RUNS
+000170*                THAT BALANCE THROUGH THE SAME BIT-ENCODING
+000180*                MODULE THE BINARY ENCODER USES (BITENCS) TO GET
+000190*                A STATUS BITMASK, AND APPENDS THE DISTANCE
+000200*                SCAN'S MOST RECENT FARTHEST/CLOSEST-PAIR RESULT
+000210*                OUT OF THE JOURNAL - ALL THREE ROLLED INTO ONE
+000220*                CONSOLIDATED END-OF-DAY RECORD INSTEAD OF THREE
+000230*                DISCONNECTED DISPLAY OUTPUTS.
+000240*                RUN THIS AS THE LAST STEP OF THE NIGHTLY STREAM,
+000250*                AFTER ALL THREE PROGRAMS HAVE HAD A CHANCE TO
+000260*                RUN.
+000270* 2026-08-09 SK  ADDED ON SIZE ERROR CHECKING AROUND THE DAILY
+000280*                TOTAL-TO-ENCODE-VALUE COMPUTE - IT WAS SILENTLY
+000290*                LOSING THE HIGH-ORDER DIGIT OF ANY BALANCE OF
+000300*                TEN BILLION OR MORE INSTEAD OF FLAGGING IT.
+000310* 2026-08-09 SK  NOW PULLS THE DISTANCE SCAN'S FARTHEST-PAIR
+000320*                RESULT FROM DST153E'S OWN DSTRPT REPORT INSTEAD
+000330*                OF THE SHARED RUN JOURNAL - JRNLOG ONLY EVER
+000340*                CARRIED THE BARE DISTANCE MAGNITUDES, NOT WHICH
+000350*                TWO SITES PRODUCED THEM, AND THERE WAS NO ROOM
+000360*                LEFT IN THE JOURNAL'S RESULT FIELD TO ADD THEM.
+000370*================================================================
+000380 ENVIRONMENT DIVISION.
+000390 CONFIGURATION SECTION.
+000400 SOURCE-COMPUTER.    IBM-370.
+000410 OBJECT-COMPUTER.    IBM-370.
+000420 INPUT-OUTPUT SECTION.
+000430 FILE-CONTROL.
+000440     SELECT ADD-REPORT-FILE ASSIGN TO ADDRPT
+000450            ORGANIZATION IS LINE SEQUENTIAL.
+000460     SELECT DST-REPORT-FILE ASSIGN TO DSTRPT
+000470            ORGANIZATION IS LINE SEQUENTIAL.
+000480     SELECT EOD-REPORT-FILE ASSIGN TO EODRPT
+000490            ORGANIZATION IS LINE SEQUENTIAL.
+000500*
+000510 DATA DIVISION.
+000520 FILE SECTION.
+000530 FD  ADD-REPORT-FILE
+000540     RECORD CONTAINS 80 CHARACTERS.
+000550     COPY ADDRPT.
+000560*
+000570 FD  DST-REPORT-FILE
+000580     RECORD CONTAINS 92 CHARACTERS.
+000590     COPY DSTRPT.
+000600*
+000610 FD  EOD-REPORT-FILE
+000620     RECORD CONTAINS 98 CHARACTERS.
+000630 01  EOD-REPORT-RECORD.
+000640     05  EOD-RUN-DATE             PIC 9(08).
+000650     05  FILLER                   PIC X(01).
+000660     05  EOD-RUN-TIME             PIC 9(08).
+000670     05  FILLER                   PIC X(01).
+000680     05  EOD-ADD-DAILY-TOTAL      PIC -(11)9.9.
+000690     05  FILLER                   PIC X(01).
+000700     05  EOD-ADD-BITMASK          PIC X(30).
+000710     05  FILLER                   PIC X(01).
+000720     05  EOD-DST-FARTHEST-I       PIC ZZZZ9.
+000730     05  FILLER                   PIC X(01).
+000740     05  EOD-DST-FARTHEST-J       PIC ZZZZ9.
+000750     05  FILLER                   PIC X(01).
+000760     05  EOD-DST-FARTHEST-DIST    PIC -(10)9.9999999999.
+000770*
+000780 WORKING-STORAGE SECTION.
+000790*----------------------------------------------------------------
+000800* SWITCHES
+000810*----------------------------------------------------------------
+000820 01  WS-SWITCHES.
+000830     05  WS-ADD-EOF-SWITCH        PIC X(01)  VALUE 'N'.
+000840         88  WS-ADD-REPORT-EOF               VALUE 'Y'.
+000850     05  WS-DST-EOF-SWITCH        PIC X(01)  VALUE 'N'.
+000860         88  WS-DST-REPORT-EOF                VALUE 'Y'.
+000870     05  WS-ENCODE-OVFL-SWITCH    PIC X(01)  VALUE 'N'.
+000880         88  WS-ENCODE-OVERFLOW              VALUE 'Y'.
+000890*----------------------------------------------------------------
+000900* PIPELINE WORK FIELDS
+000910*----------------------------------------------------------------
+000920 01  WS-ADD-DAILY-TOTAL           PIC S9(11)V9.
+000930 01  WS-ENCODE-VALUE              PIC 9(10).
+000940 01  WS-ENCODE-WIDTH              PIC 9(02)  COMP  VALUE 30.
+000950 01  WS-ADD-BITMASK               PIC X(30).
+000960 01  WS-BIT-TABLE.
+000970     05  WS-BIT-VALUE             PIC X(01)  OCCURS 30 TIMES.
+000980 01  WS-DST-FARTHEST-I            PIC 9(05).
+000990 01  WS-DST-FARTHEST-J            PIC 9(05).
+001000 01  WS-DST-FARTHEST-DIST         PIC 9(10)V9(10).
+001010*
+001020 PROCEDURE DIVISION.
+001030*================================================================
+001040 0000-MAINLINE.
+001050*================================================================
+001060     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001070     PERFORM 2000-GET-ADD-DAILY-TOTAL THRU 2000-EXIT.
+001080     PERFORM 3000-ENCODE-DAILY-TOTAL THRU 3000-EXIT.
+001090     PERFORM 4000-GET-DST-RESULT THRU 4000-EXIT.
+001100     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+001110     GO TO 9999-EXIT.
+001120*================================================================
+001130 1000-INITIALIZE.
+001140*================================================================
+001150     OPEN OUTPUT EOD-REPORT-FILE.
+001160     MOVE 0 TO WS-ADD-DAILY-TOTAL.
+001170     MOVE SPACES TO WS-ADD-BITMASK.
+001180     MOVE 0 TO WS-DST-FARTHEST-I WS-DST-FARTHEST-J
+001190                  WS-DST-FARTHEST-DIST.
+001200 1000-EXIT.
+001210     EXIT.
+001220*================================================================
+001230 2000-GET-ADD-DAILY-TOTAL.
+001240*================================================================
+001250     OPEN INPUT ADD-REPORT-FILE.
+001260     PERFORM 2010-READ-ADD-REPORT THRU 2010-EXIT.
+001270     PERFORM 2020-CHECK-ADD-RECORD THRU 2020-EXIT
+001280         UNTIL WS-ADD-REPORT-EOF.
+001290     CLOSE ADD-REPORT-FILE.
+001300 2000-EXIT.
+001310     EXIT.
+001320*================================================================
+001330 2010-READ-ADD-REPORT.
+001340*================================================================
+001350     READ ADD-REPORT-FILE
+001360         AT END
+001370             SET WS-ADD-REPORT-EOF TO TRUE
+001380     END-READ.
+001390 2010-EXIT.
+001400     EXIT.
+001410*================================================================
+001420 2020-CHECK-ADD-RECORD.
+001430*================================================================
+001440*    THE TRAILER IS THE ONLY RECORD CARRYING THE LITERAL LABEL
+001450*    BELOW - DETAIL LINES START WITH A ZERO-SUPPRESSED SEQUENCE
+001460*    NUMBER, NOT TEXT, SO THIS NEVER MATCHES ONE OF THOSE.
+001470     IF RPTTOT-LABEL = 'CONTROL TOTALS'
+001480         MOVE RPTTOT-BALANCE TO WS-ADD-DAILY-TOTAL
+001490     END-IF.
+001500     PERFORM 2010-READ-ADD-REPORT THRU 2010-EXIT.
+001510 2020-EXIT.
+001520     EXIT.
+001530*================================================================
+001540 3000-ENCODE-DAILY-TOTAL.
+001550*================================================================
+001560*    THE ENCODER ONLY UNDERSTANDS UNSIGNED WHOLE NUMBERS, SO THE
+001570*    DAILY TOTAL IS FED IN AS ITS ABSOLUTE, TRUNCATED-TO-WHOLE
+001580*    VALUE. THE SIGN AND CENTS STILL APPEAR IN EOD-ADD-DAILY-
+001590*    TOTAL ITSELF FOR ANYONE BALANCING BACK TO ADDRPT.
+001600*    WS-ENCODE-VALUE IS ONE DIGIT NARROWER THAN WS-ADD-DAILY-
+001610*    TOTAL, SO A BALANCE OF TEN BILLION OR MORE WOULD OVERFLOW
+001620*    IT - ON SIZE ERROR FLAGS THAT RATHER THAN SILENTLY
+001630*    ENCODING A TRUNCATED VALUE.
+001640     IF WS-ADD-DAILY-TOTAL < 0
+001650         COMPUTE WS-ENCODE-VALUE = 0 - WS-ADD-DAILY-TOTAL
+001660             ON SIZE ERROR
+001670                 SET WS-ENCODE-OVERFLOW TO TRUE
+001680         END-COMPUTE
+001690     ELSE
+001700         COMPUTE WS-ENCODE-VALUE = WS-ADD-DAILY-TOTAL
+001710             ON SIZE ERROR
+001720                 SET WS-ENCODE-OVERFLOW TO TRUE
+001730         END-COMPUTE
+001740     END-IF.
+001750     IF WS-ENCODE-OVERFLOW
+001760         MOVE 'BALANCE EXCEEDS ENCODER RANGE' TO WS-ADD-BITMASK
+001770     ELSE
+001780         CALL 'BITENCS' USING WS-ENCODE-VALUE, WS-ENCODE-WIDTH,
+001790             WS-ADD-BITMASK, WS-BIT-TABLE
+001800     END-IF.
+001810 3000-EXIT.
+001820     EXIT.
+001830*================================================================
+001840 4000-GET-DST-RESULT.
+001850*================================================================
+001860     OPEN INPUT DST-REPORT-FILE.
+001870     PERFORM 4010-READ-DST-REPORT THRU 4010-EXIT.
+001880     PERFORM 4020-CHECK-DST-RECORD THRU 4020-EXIT
+001890         UNTIL WS-DST-REPORT-EOF.
+001900     CLOSE DST-REPORT-FILE.
+001910 4000-EXIT.
+001920     EXIT.
+001930*================================================================
+001940 4010-READ-DST-REPORT.
+001950*================================================================
+001960     READ DST-REPORT-FILE
+001970         AT END
+001980             SET WS-DST-REPORT-EOF TO TRUE
+001990     END-READ.
+002000 4010-EXIT.
+002010     EXIT.
+002020*================================================================
+002030 4020-CHECK-DST-RECORD.
+002040*================================================================
+002050*    DSTRPT CARRIES TWO ROWS PER RUN - FARTHEST THEN CLOSEST - SO
+002060*    THE LAST FARTHEST ROW SEEN BY THE TIME WE HIT END OF FILE IS
+002070*    THAT NIGHT'S MOST RECENT FARTHEST-PAIR RESULT.
+002080     IF DSTRPT-PAIR-LABEL = 'FARTHEST'
+002090         MOVE DSTRPT-SITE-I TO WS-DST-FARTHEST-I
+002100         MOVE DSTRPT-SITE-J TO WS-DST-FARTHEST-J
+002110         MOVE DSTRPT-DISTANCE TO WS-DST-FARTHEST-DIST
+002120     END-IF.
+002130     PERFORM 4010-READ-DST-REPORT THRU 4010-EXIT.
+002140 4020-EXIT.
+002150     EXIT.
+002160*================================================================
+002170 8000-TERMINATE.
+002180*================================================================
+002190     PERFORM 8100-WRITE-EOD-RECORD THRU 8100-EXIT.
+002200     CLOSE EOD-REPORT-FILE.
+002210     MOVE 0 TO RETURN-CODE.
+002220 8000-EXIT.
+002230     EXIT.
+002240*================================================================
+002250 8100-WRITE-EOD-RECORD.
+002260*================================================================
+002270     MOVE SPACES TO EOD-REPORT-RECORD.
+002280     ACCEPT EOD-RUN-DATE FROM DATE YYYYMMDD.
+002290     ACCEPT EOD-RUN-TIME FROM TIME.
+002300     MOVE WS-ADD-DAILY-TOTAL TO EOD-ADD-DAILY-TOTAL.
+002310     MOVE WS-ADD-BITMASK TO EOD-ADD-BITMASK.
+002320     MOVE WS-DST-FARTHEST-I TO EOD-DST-FARTHEST-I.
+002330     MOVE WS-DST-FARTHEST-J TO EOD-DST-FARTHEST-J.
+002340     MOVE WS-DST-FARTHEST-DIST TO EOD-DST-FARTHEST-DIST.
+002350     WRITE EOD-REPORT-RECORD.
+002360 8100-EXIT.
+002370     EXIT.
+002380*================================================================
+002390 9999-EXIT.
+002400*================================================================
+002410     STOP RUN.
