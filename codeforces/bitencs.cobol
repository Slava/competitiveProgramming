@@ -0,0 +1,97 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.     BITENCS.
+000030 AUTHOR.         S. KOVALENKO.
+000040 INSTALLATION.   RECONCILIATION BATCH.
+000050 DATE-WRITTEN.   AUG 2026.
+000060 DATE-COMPILED.
+000070*================================================================
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* 2026-08-09 SK  ORIGINAL VERSION. THE VALUE-TO-BITS ENCODING
+000110*                ARITHMETIC PULLED OUT OF BIN153B INTO ITS OWN
+000120*                CALLABLE MODULE SO THE END-OF-DAY DRIVER
+000130*                (EODDRV) CAN FEED A VALUE THROUGH THE SAME
+000140*                ENCODER BIN153B USES, RATHER THAN DUPLICATING
+000150*                THE BIT ARITHMETIC IN A SECOND PLACE.
+000160*
+000170* CALLING CONVENTION - THE CALLER MUST VALIDATE BE-WIDTH IS IN
+000180* THE RANGE 1 THRU 30 BEFORE CALLING (THE SAME LIMIT BIN153B
+000190* ALREADY ENFORCES ON ITS OPERATOR INPUT), SINCE BE-RESULT AND
+000200* BE-BIT-TABLE ARE BOTH SIZED TO 30 POSITIONS.
+000210*================================================================
+000220 ENVIRONMENT DIVISION.
+000230 CONFIGURATION SECTION.
+000240 SOURCE-COMPUTER.    IBM-370.
+000250 OBJECT-COMPUTER.    IBM-370.
+000260*
+000270 DATA DIVISION.
+000280 WORKING-STORAGE SECTION.
+000290*----------------------------------------------------------------
+000300* WORK FIELDS
+000310*----------------------------------------------------------------
+000320 01  WS-WORK-VALUE               PIC 9(10)  COMP.
+000330 01  WS-TOP-BIT                  PIC S9(02) COMP.
+000340 01  WS-BIT-POS                  PIC S9(02) COMP.
+000350 01  WS-POWER                    PIC 9(10)  COMP.
+000360 01  WS-TWO                      PIC 9(02)  COMP  VALUE 2.
+000370 01  WS-LEADING-SWITCH           PIC X(01)  VALUE 'N'.
+000380     88  WS-LEADING-ONE-SEEN                VALUE 'Y'.
+000390 01  WS-RESULT-PTR               PIC 9(02)  COMP  VALUE 1.
+000400 01  WS-CLEAR-IDX                PIC 9(02)  COMP.
+000410*
+000420 LINKAGE SECTION.
+000430 01  BE-VALUE                    PIC 9(10).
+000440 01  BE-WIDTH                    PIC 9(02)  COMP.
+000450 01  BE-RESULT                   PIC X(30).
+000460 01  BE-BIT-TABLE.
+000470     05  BE-BIT-VALUE            PIC X(01)  OCCURS 30 TIMES.
+000480*
+000490 PROCEDURE DIVISION USING BE-VALUE BE-WIDTH BE-RESULT
+000500                           BE-BIT-TABLE.
+000510*================================================================
+000520 0000-MAINLINE.
+000530*================================================================
+000540     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000550     PERFORM 3000-ENCODE-BIT THRU 3000-EXIT
+000560         VARYING WS-BIT-POS FROM WS-TOP-BIT BY -1
+000570         UNTIL WS-BIT-POS < 0.
+000580     GOBACK.
+000590*================================================================
+000600 1000-INITIALIZE.
+000610*================================================================
+000620     MOVE BE-VALUE TO WS-WORK-VALUE.
+000630     MOVE SPACES TO BE-RESULT.
+000640     MOVE 1 TO WS-RESULT-PTR.
+000650     MOVE 'N' TO WS-LEADING-SWITCH.
+000660     COMPUTE WS-TOP-BIT = BE-WIDTH - 1.
+000670     PERFORM 1050-CLEAR-BIT-TABLE THRU 1050-EXIT
+000680         VARYING WS-CLEAR-IDX FROM 1 BY 1
+000690         UNTIL WS-CLEAR-IDX > 30.
+000700 1000-EXIT.
+000710     EXIT.
+000720*================================================================
+000730 1050-CLEAR-BIT-TABLE.
+000740*================================================================
+000750     MOVE '0' TO BE-BIT-VALUE(WS-CLEAR-IDX).
+000760 1050-EXIT.
+000770     EXIT.
+000780*================================================================
+000790 3000-ENCODE-BIT.
+000800*================================================================
+000810     COMPUTE WS-POWER = WS-TWO ** WS-BIT-POS.
+000820     IF WS-WORK-VALUE >= WS-POWER
+000830         MOVE '1' TO BE-RESULT(WS-RESULT-PTR:1)
+000840         SUBTRACT WS-POWER FROM WS-WORK-VALUE
+000850         ADD 1 TO WS-RESULT-PTR
+000860         SET WS-LEADING-ONE-SEEN TO TRUE
+000870         IF WS-BIT-POS <= 29
+000880             MOVE '1' TO BE-BIT-VALUE(WS-BIT-POS + 1)
+000890         END-IF
+000900     ELSE
+000910         IF WS-LEADING-ONE-SEEN
+000920             MOVE '0' TO BE-RESULT(WS-RESULT-PTR:1)
+000930             ADD 1 TO WS-RESULT-PTR
+000940         END-IF
+000950     END-IF.
+000960 3000-EXIT.
+000970     EXIT.
